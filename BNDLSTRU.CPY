@@ -0,0 +1,62 @@
+      ******************************************************************
+      * BNDLSTRU - shared 100-byte bundle-file record layout.
+      *
+      * Record type 1 (T/M/W/C/E/D/R/Z) drives how the rest of the
+      * record is interpreted; see UNBUNDLE.CBL and BUNDLE.CBL for
+      * the record types this layout supports.
+      ******************************************************************
+       01  bundle-structure.
+           02  t-record.
+               03  record-type          PIC X(1).
+               03  FILLER               PIC X(1).
+               03  free-form-text       PIC X(80).
+               03  bundle-date          PIC X(6).
+               03  FILLER               PIC X(12).
+           02  m-record REDEFINES t-record.
+               03  record-type          PIC X(1).
+               03  FILLER               PIC X(1).
+               03  source-member        PIC X(10).
+               03  FILLER               PIC X(1).
+               03  source-type          PIC X(10).
+               03  FILLER               PIC X(1).
+               03  source-text          PIC X(52).
+               03  FILLER               PIC X(14).
+           02  w-record REDEFINES t-record.
+               03  record-type          PIC X(1).
+               03  FILLER               PIC X(1).
+               03  source-member        PIC X(10).
+               03  FILLER               PIC X(1).
+               03  source-line          PIC X(80).
+               03  FILLER               PIC X(7).
+           02  c-record REDEFINES t-record.
+               03  record-type          PIC X(1).
+               03  FILLER               PIC X(1).
+               03  source-member        PIC X(10).
+               03  FILLER               PIC X(1).
+               03  compile-command      PIC X(80).
+               03  continuation-count   PIC 9(2).
+               03  FILLER               PIC X(5).
+           02  e-record REDEFINES t-record.
+               03  record-type          PIC X(1).
+               03  FILLER               PIC X(1).
+               03  source-member        PIC X(10).
+               03  FILLER               PIC X(88).
+           02  d-record REDEFINES t-record.
+               03  record-type          PIC X(1).
+               03  FILLER               PIC X(1).
+               03  source-member        PIC X(10).
+               03  FILLER               PIC X(88).
+           02  r-record REDEFINES t-record.
+               03  record-type          PIC X(1).
+               03  FILLER               PIC X(1).
+               03  source-member        PIC X(10).
+               03  FILLER               PIC X(1).
+               03  new-source-member    PIC X(10).
+               03  FILLER               PIC X(77).
+           02  z-record REDEFINES t-record.
+               03  record-type          PIC X(1).
+               03  FILLER               PIC X(1).
+               03  expected-member-count PIC 9(5).
+               03  FILLER               PIC X(1).
+               03  expected-line-count  PIC 9(8).
+               03  FILLER               PIC X(84).
