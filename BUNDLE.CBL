@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  bundlel.
+
+      ******************************************************************
+      * Copyright (c) 1994 Duke Communications International.
+      * All rights reserved.
+      *
+      * Reverse of UNBUNDLE.CBL: reads one source physical file
+      * member and re-emits it as M/W/C/E bundle-structure records so
+      * the same layout UNBUNDLEL consumes can be used to build an
+      * outbound distribution.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       file-control.
+           SELECT bundle-file ASSIGN TO DATABASE-bundle
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE IS SEQUENTIAL.
+           SELECT source-file ASSIGN TO DATABASE-source
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE IS SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  bundle-file.
+       01  bundle-file-record           PIC X(100).
+
+       FD  source-file.
+       01  source-file-record           PIC X(92).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           COPY BNDLSTRU.
+
+       01  command-string               PIC X(4096).
+       01  command-string-length        PIC S9(10)V9(5) PACKED-DECIMAL
+           VALUE 4096.
+       01  command-return-code          PIC S9(9) BINARY.
+
+       01  any-command-failed-switch    PIC X(1)  VALUE "N".
+           88  any-command-failed           VALUE "Y".
+
+       01  export-bundle-date           PIC 9(6).
+       01  export-line-count            PIC 9(8)  VALUE ZERO.
+
+       01  source-structure.
+           02  source-sequence          PIC X(6).
+           02  source-date              PIC X(6).
+           02  source-line              PIC X(80).
+
+       01  exit-program-switch          PIC X(1).
+           88  exit-program             VALUE "Y".
+           88  stay-in-program          VALUE "N".
+
+       01  command-length-index         PIC S9(4) PACKED-DECIMAL.
+       01  compile-continuation-count   PIC 9(2).
+       01  continuation-chunk-index     PIC S9(3) PACKED-DECIMAL.
+       01  compile-chunk-start          PIC S9(4) PACKED-DECIMAL.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01  qualified-bundle-file.
+           02  bundle-file-name         PIC X(8).
+           02  bundle-file-library      PIC X(10).
+       01  qualified-source-file.
+           02  source-file-name         PIC X(10).
+           02  source-file-library      PIC X(10).
+           02  export-member            PIC X(10).
+       01  export-member-descriptor.
+           02  export-source-type       PIC X(10).
+           02  export-source-text       PIC X(52).
+           02  export-compile-command   PIC X(4000).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING qualified-bundle-file
+                                qualified-source-file
+                                export-member-descriptor.
+      *----------------------------------------------------------------
+       mainline.
+           PERFORM initialize-program.
+           PERFORM write-bundle-header.
+           PERFORM write-member-header.
+           PERFORM export-source-lines UNTIL exit-program.
+           PERFORM write-compile-command.
+           PERFORM write-member-trailer.
+           PERFORM write-bundle-trailer.
+           PERFORM terminate-program.
+           GOBACK.
+      *----------------------------------------------------------------
+       initialize-program.
+           PERFORM open-bundle-file.
+           PERFORM open-source-file.
+           SET stay-in-program TO TRUE.
+      *----------------------------------------------------------------
+       open-bundle-file.
+           MOVE SPACES TO command-string.
+           STRING "OVRDBF FILE(BUNDLE) TOFILE(" DELIMITED BY SIZE
+                  bundle-file-library           DELIMITED BY SPACE
+                  "/"                           DELIMITED BY SIZE
+                  bundle-file-name              DELIMITED BY SPACE
+                  ")"                           DELIMITED BY SIZE
+             INTO command-string
+           END-STRING.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
+           OPEN EXTEND bundle-file.
+      *----------------------------------------------------------------
+       open-source-file.
+           MOVE SPACES TO command-string.
+           STRING "OVRDBF FILE(SOURCE) TOFILE(" DELIMITED BY SIZE
+                  source-file-library           DELIMITED BY SPACE
+                  "/"                           DELIMITED BY SIZE
+                  source-file-name              DELIMITED BY SPACE
+                  ") MBR("                      DELIMITED BY SIZE
+                  export-member                 DELIMITED BY SPACE
+                  ")"                           DELIMITED BY SIZE
+             INTO command-string
+           END-STRING.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
+           OPEN INPUT source-file.
+           SET stay-in-program TO TRUE.
+      *----------------------------------------------------------------
+      * Stamp a "T" record ahead of the member so this bundle carries
+      * the same header UNBUNDLEL itself expects, so the far end
+      * re-dates every line correctly and keeps the manifest
+      * UNBUNDLEL prints.
+      *----------------------------------------------------------------
+       write-bundle-header.
+           MOVE SPACES TO bundle-structure.
+           MOVE "T" TO record-type OF t-record.
+           ACCEPT export-bundle-date FROM DATE.
+           MOVE export-bundle-date TO bundle-date OF t-record.
+           STRING "EXPORTED MEMBER "    DELIMITED BY SIZE
+                  export-member         DELIMITED BY SPACE
+                  " FROM "              DELIMITED BY SIZE
+                  source-file-library   DELIMITED BY SPACE
+                  "/"                   DELIMITED BY SIZE
+                  source-file-name      DELIMITED BY SPACE
+             INTO free-form-text OF t-record
+           END-STRING.
+           WRITE bundle-file-record FROM bundle-structure.
+      *----------------------------------------------------------------
+       write-member-header.
+           MOVE SPACES TO bundle-structure.
+           MOVE "M"                TO record-type OF m-record.
+           MOVE export-member      TO source-member OF m-record.
+           MOVE export-source-type TO source-type OF m-record.
+           MOVE export-source-text TO source-text OF m-record.
+           WRITE bundle-file-record FROM bundle-structure.
+      *----------------------------------------------------------------
+       export-source-lines.
+           READ source-file
+              INTO source-structure
+              AT END
+                 SET exit-program TO TRUE
+              NOT AT END
+                 PERFORM write-source-line
+           END-READ.
+      *----------------------------------------------------------------
+       write-source-line.
+           ADD 1 TO export-line-count.
+           MOVE SPACES TO bundle-structure.
+           MOVE "W"             TO record-type OF w-record.
+           MOVE export-member   TO source-member OF w-record.
+           MOVE source-line OF source-structure
+              TO source-line OF w-record.
+           WRITE bundle-file-record FROM bundle-structure.
+      *----------------------------------------------------------------
+      * A blank compile command means the member is export-only
+      * (e.g. a copybook); otherwise split it across as many 80-byte
+      * "C" records as the text actually needs.
+      *----------------------------------------------------------------
+       write-compile-command.
+           IF export-compile-command NOT = SPACES
+              PERFORM find-compile-command-length
+              COMPUTE compile-continuation-count =
+                 (command-length-index - 1) / 80
+              MOVE SPACES TO bundle-structure
+              MOVE "C"              TO record-type OF c-record
+              MOVE export-member    TO source-member OF c-record
+              MOVE export-compile-command (1:80)
+                 TO compile-command OF c-record
+              MOVE compile-continuation-count
+                 TO continuation-count OF c-record
+              WRITE bundle-file-record FROM bundle-structure
+              IF compile-continuation-count > ZERO
+                 PERFORM write-compile-continuation-portion
+                    VARYING continuation-chunk-index FROM 2 BY 1
+                    UNTIL continuation-chunk-index >
+                       compile-continuation-count + 1
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------
+       find-compile-command-length.
+           PERFORM scan-for-trailing-space
+              VARYING command-length-index FROM 4000 BY -1
+              UNTIL command-length-index = 1
+                 OR export-compile-command
+                    (command-length-index:1) NOT = SPACE.
+      *----------------------------------------------------------------
+       scan-for-trailing-space.
+           CONTINUE.
+      *----------------------------------------------------------------
+       write-compile-continuation-portion.
+           COMPUTE compile-chunk-start =
+              ((continuation-chunk-index - 1) * 80) + 1.
+           MOVE SPACES TO bundle-structure.
+           MOVE "C"           TO record-type OF c-record.
+           MOVE export-member TO source-member OF c-record.
+           MOVE export-compile-command (compile-chunk-start:80)
+              TO compile-command OF c-record.
+           WRITE bundle-file-record FROM bundle-structure.
+      *----------------------------------------------------------------
+       write-member-trailer.
+           MOVE SPACES TO bundle-structure.
+           MOVE "E"           TO record-type OF e-record.
+           MOVE export-member TO source-member OF e-record.
+           WRITE bundle-file-record FROM bundle-structure.
+      *----------------------------------------------------------------
+      * A "Z" trailer gives UNBUNDLEL's own VERIFY-TRAILER-COUNTS
+      * something to check this member's own T...Z segment against.
+      * This program always exports exactly one member per call, so
+      * the expected member count is always 1; UNBUNDLEL resets its
+      * running totals after each "Z" it reads, so a driving CL
+      * program can concatenate several of these single-member
+      * exports into one combined bundle and have each segment
+      * verified on its own, with no summing of its own required.
+      *----------------------------------------------------------------
+       write-bundle-trailer.
+           MOVE SPACES TO bundle-structure.
+           MOVE "Z" TO record-type OF z-record.
+           MOVE 1   TO expected-member-count OF z-record.
+           MOVE export-line-count TO expected-line-count OF z-record.
+           WRITE bundle-file-record FROM bundle-structure.
+      *----------------------------------------------------------------
+       terminate-program.
+           CLOSE source-file.
+           MOVE "DLTOVR FILE(SOURCE)" TO command-string.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
+           CLOSE bundle-file.
+           MOVE "DLTOVR FILE(BUNDLE)" TO command-string.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
+           IF any-command-failed
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+      *----------------------------------------------------------------
+       log-command-result.
+           IF command-return-code NOT = ZERO
+              SET any-command-failed TO TRUE
+              DISPLAY "BUNDLE *** COMMAND FAILED, RC="
+                      command-return-code " CMD=" command-string
+           END-IF.
