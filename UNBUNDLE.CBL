@@ -15,6 +15,12 @@
            SELECT source-file ASSIGN TO DATABASE-source
                               ORGANIZATION IS SEQUENTIAL
                               ACCESS MODE IS SEQUENTIAL.
+           SELECT report-file ASSIGN TO PRINTER-report
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE IS SEQUENTIAL.
+           SELECT restart-file ASSIGN TO DATABASE-restart
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE IS SEQUENTIAL.
 
       ******************************************************************
        DATA DIVISION.
@@ -25,46 +31,45 @@
 
        FD  source-file.
        01  source-file-record           PIC X(92).
+
+       FD  report-file.
+       01  report-record                PIC X(132).
+
+       FD  restart-file.
+       01  restart-record               PIC X(10).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       01  bundle-structure.
-           02  t-record.
-               03  record-type          PIC X(1).
-               03  FILLER               PIC X(1).
-               03  free-form-text       PIC X(80).
-               03  FILLER               PIC X(18).
-           02  m-record REDEFINES t-record.
-               03  record-type          PIC X(1).
-               03  FILLER               PIC X(1).
-               03  source-member        PIC X(10).
-               03  FILLER               PIC X(1).
-               03  source-type          PIC X(10).
-               03  FILLER               PIC X(1).
-               03  source-text          PIC X(52).
-               03  FILLER               PIC X(14).
-           02  w-record REDEFINES t-record.
-               03  record-type          PIC X(1).
-               03  FILLER               PIC X(1).
-               03  source-member        PIC X(10).
-               03  FILLER               PIC X(1).
-               03  source-line          PIC X(80).
-               03  FILLER               PIC X(7).
-           02  c-record REDEFINES t-record.
-               03  record-type          PIC X(1).
-               03  FILLER               PIC X(1).
-               03  source-member        PIC X(10).
-               03  FILLER               PIC X(1).
-               03  compile-command      PIC X(80).
-               03  FILLER               PIC X(7).
-           02  e-record REDEFINES t-record.
-               03  record-type          PIC X(1).
-               03  FILLER               PIC X(1).
-               03  source-member        PIC X(10).
-               03  FILLER               PIC X(88).
-
-       01  command-string               PIC X(512).
+           COPY BNDLSTRU.
+
+       01  command-string               PIC X(4096).
        01  command-string-length        PIC S9(10)V9(5) PACKED-DECIMAL
-           VALUE 512.
+           VALUE 4096.
+       01  compile-continuation-count   PIC 9(2).
+       01  command-build-pointer        PIC S9(4) COMP.
+       01  command-return-code          PIC S9(9) BINARY.
+       01  command-return-code-edit     PIC -(9)9.
+
+       01  member-exists-switch         PIC X(1).
+           88  member-already-exists        VALUE "Y".
+           88  member-does-not-exist        VALUE "N".
+
+       01  any-command-failed-switch    PIC X(1)  VALUE "N".
+           88  any-command-failed           VALUE "Y".
+
+       01  compile-overflow-switch      PIC X(1)  VALUE "N".
+           88  compile-command-overflowed   VALUE "Y".
+           88  compile-command-fits         VALUE "N".
+
+       01  trailer-seen-switch           PIC X(1)  VALUE "N".
+           88  trailer-seen                  VALUE "Y".
+           88  trailer-not-seen              VALUE "N".
+
+       01  restart-skip-switch           PIC X(1)  VALUE "N".
+           88  skipping-to-restart-point     VALUE "Y".
+           88  not-skipping-to-restart-point VALUE "N".
+       01  restart-skip-member-save      PIC X(10).
+       01  existence-check-member        PIC X(10).
+       01  last-processed-member         PIC X(10).
 
        01  source-structure.
            02  source-sequence          PIC X(6).
@@ -75,25 +80,35 @@
            88  exit-program             VALUE "Y".
            88  stay-in-program          VALUE "N".
 
-       01  command-to-execute.
-           02  portion-1-of-command     PIC X(80).
-           02  portion-2-of-command     PIC X(80).
-           02  portion-3-of-command     PIC X(80).
-           02  portion-4-of-command     PIC X(80).
-           02  portion-5-of-command     PIC X(80).
-
        01  right-adjusted-library-name  PIC X(10).
        01  source-library-name-length   PIC S9(3) PACKED-DECIMAL.
        01  starting-position            PIC S9(3) PACKED-DECIMAL.
        01  sequence-number              PIC 9(6).
+       01  sequence-number-edit         PIC Z(5)9.
+       01  bundle-date-save             PIC X(6)  VALUE "000000".
+
+       01  report-member-name-save      PIC X(10).
+       01  report-source-type-save      PIC X(10).
+       01  report-member-compiled-switch PIC X(1) VALUE "N".
+           88  report-member-compiled      VALUE "Y".
+           88  report-member-not-compiled  VALUE "N".
+       01  report-member-total          PIC 9(5)  VALUE ZERO.
+       01  report-compiled-total        PIC 9(5)  VALUE ZERO.
+       01  report-line-total            PIC 9(8)  VALUE ZERO.
+       01  report-line-work             PIC X(132).
+
+       01  actual-member-count          PIC 9(5)  VALUE ZERO.
+       01  actual-line-count            PIC 9(8)  VALUE ZERO.
       *-----------------------------------------------------------------
        LINKAGE SECTION.
        01  qualified-bundle-file.
            02  bundle-file-name         PIC X(8).
            02  bundle-file-library      PIC X(10).
+           02  restart-requested-switch PIC X(1).
        01  qualified-source-file.
            02  source-file-name         PIC X(10).
            02  source-file-library      PIC X(10).
+           02  restart-after-member     PIC X(10).
 
       ******************************************************************
        PROCEDURE DIVISION USING qualified-bundle-file
@@ -102,13 +117,22 @@
        mainline.
            PERFORM initialize-program.
            PERFORM read-input-file UNTIL exit-program.
+           PERFORM verify-restart-completed.
+           PERFORM verify-trailer-present.
            PERFORM terminate-program.
            GOBACK.
       *----------------------------------------------------------------
        initialize-program.
            PERFORM open-bundle-file.
+           PERFORM open-report-file.
+           PERFORM open-restart-file.
            SET stay-in-program TO TRUE.
            PERFORM right-adjust-library-name.
+           IF restart-requested-switch OF qualified-bundle-file = "Y"
+              SET skipping-to-restart-point TO TRUE
+           ELSE
+              SET not-skipping-to-restart-point TO TRUE
+           END-IF.
       *----------------------------------------------------------------
        open-bundle-file.
            MOVE SPACES TO command-string.
@@ -119,9 +143,47 @@
                   ")"                           DELIMITED BY SIZE
              INTO command-string
            END-STRING.
-           CALL "QCMDEXC" USING command-string
-                                command-string-length.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
            OPEN INPUT bundle-file.
+      *----------------------------------------------------------------
+      * RESTART-FILE has to be qualified by this distribution's own
+      * bundle member name, the same way BUNDLE and SOURCE are,
+      * otherwise two different bundles checkpointing through the
+      * same RESTARTP file would stomp on each other's position.
+      *----------------------------------------------------------------
+       open-restart-file.
+           MOVE SPACES TO command-string.
+           STRING "OVRDBF FILE(RESTART) TOFILE(" DELIMITED BY SIZE
+                  bundle-file-library            DELIMITED BY SPACE
+                  "/RESTARTP) MBR("               DELIMITED BY SIZE
+                  bundle-file-name                DELIMITED BY SPACE
+                  ")"                             DELIMITED BY SIZE
+             INTO command-string
+           END-STRING.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
+      *----------------------------------------------------------------
+       open-report-file.
+           OPEN OUTPUT report-file.
+           MOVE SPACES TO report-record.
+           STRING "UNBUNDLEL ACTIVITY AND RECONCILIATION REPORT"
+                  DELIMITED BY SIZE
+             INTO report-record
+           END-STRING.
+           WRITE report-record.
+           MOVE SPACES TO report-record.
+           STRING "MEMBER     TYPE       LINES  COMPILED"
+                  DELIMITED BY SIZE
+             INTO report-record
+           END-STRING.
+           WRITE report-record.
       *----------------------------------------------------------------
        right-adjust-library-name.
            MOVE 0 TO source-library-name-length.
@@ -144,9 +206,19 @@
            END-READ.
       *----------------------------------------------------------------
        process-input-record.
+           EVALUATE TRUE
+               WHEN record-type OF t-record = "T"
+                  PERFORM capture-bundle-date
+               WHEN record-type OF t-record = "Z"
+                  PERFORM verify-trailer-counts
+               WHEN skipping-to-restart-point
+                  PERFORM check-restart-skip-point
+               WHEN OTHER
+                  PERFORM evaluate-input-record
+           END-EVALUATE.
+      *----------------------------------------------------------------
+       evaluate-input-record.
            EVALUATE record-type OF t-record
-               WHEN "T"
-                  CONTINUE
                WHEN "M"
                   PERFORM new-member
                WHEN "W"
@@ -155,26 +227,152 @@
                   PERFORM compile-source
                WHEN "E"
                   PERFORM end-of-member
+               WHEN "D"
+                  PERFORM delete-member
+               WHEN "R"
+                  PERFORM rename-member
                WHEN OTHER
                   CONTINUE
            END-EVALUATE.
       *----------------------------------------------------------------
-       new-member.
-           MOVE SPACES TO command-string.
-           STRING "ADDPFM FILE("            DELIMITED BY SIZE
-                  source-file-library       DELIMITED BY SPACE
-                  "/"                       DELIMITED BY SIZE
-                  source-file-name          DELIMITED BY SPACE
-                  ") MBR("                  DELIMITED BY SIZE
-                  source-member OF m-record DELIMITED BY SPACE
-                  ") SRCTYPE("              DELIMITED BY SIZE
-                  source-type OF m-record   DELIMITED BY SPACE
-                  ") TEXT("                 DELIMITED BY SIZE
-                  source-text OF m-record   DELIMITED BY SIZE
-                  ")"                       DELIMITED BY SIZE
-             INTO command-string
+      * While restarting, ignore every record through the "E" record
+      * for the member named in the restart parameter -- that
+      * member's output is already on disk, complete, from the prior
+      * run, so skipping has to stay on through its own W/C/E records
+      * and only come off for the member that follows it. A "D" or
+      * "R" record is its own complete operation with no W/C/E of its
+      * own, so the restart member named on the call is also allowed
+      * to be a deleted or renamed member -- skipping comes off as
+      * soon as that single record goes by.
+      *----------------------------------------------------------------
+       check-restart-skip-point.
+           EVALUATE record-type OF t-record
+               WHEN "M"
+                  ADD 1 TO actual-member-count
+                  IF source-member OF m-record =
+                     restart-after-member OF qualified-source-file
+                     MOVE source-member OF m-record
+                        TO restart-skip-member-save
+                  END-IF
+               WHEN "W"
+                  ADD 1 TO actual-line-count
+               WHEN "E"
+                  IF source-member OF e-record =
+                     restart-skip-member-save
+                     SET not-skipping-to-restart-point TO TRUE
+                  END-IF
+               WHEN "D"
+                  ADD 1 TO actual-member-count
+                  IF source-member OF d-record =
+                     restart-after-member OF qualified-source-file
+                     SET not-skipping-to-restart-point TO TRUE
+                  END-IF
+               WHEN "R"
+                  ADD 1 TO actual-member-count
+                  IF source-member OF r-record =
+                     restart-after-member OF qualified-source-file
+                     SET not-skipping-to-restart-point TO TRUE
+                  END-IF
+           END-EVALUATE.
+      *----------------------------------------------------------------
+      * If we never found the restart member named on the call, the
+      * skip switch is still on at end of file -- every record in
+      * the bundle got swallowed by CHECK-RESTART-SKIP-POINT and
+      * nothing was actually unbundled. That has to fail the job
+      * loudly instead of ending clean with an empty report.
+      *----------------------------------------------------------------
+       verify-restart-completed.
+           IF skipping-to-restart-point
+              SET any-command-failed TO TRUE
+              DISPLAY "UNBUNDLEL *** RESTART MEMBER "
+                      restart-after-member OF qualified-source-file
+                      " NOT FOUND - BUNDLE NOT PROCESSED"
+              MOVE SPACES TO report-record
+              STRING "*** RESTART MEMBER NOT FOUND - BUNDLE NOT "
+                     "PROCESSED"                  DELIMITED BY SIZE
+                INTO report-record
+              END-STRING
+              WRITE report-record
+           END-IF.
+      *----------------------------------------------------------------
+      * A transfer that gets cut off before the bundle's own "Z"
+      * trailer arrives never runs VERIFY-TRAILER-COUNTS at all --
+      * READ-INPUT-FILE just hits AT END first. A bundle that never
+      * showed a trailer has to fail the job as loudly as one whose
+      * trailer didn't match, or a truncated transfer with the break
+      * landing before the first "Z" would end clean with RETURN-CODE
+      * zero and nothing to show for it.
+      *----------------------------------------------------------------
+       verify-trailer-present.
+           IF trailer-not-seen
+              SET any-command-failed TO TRUE
+              DISPLAY "UNBUNDLEL *** NO TRAILER RECORD FOUND - BUNDLE "
+                      "FILE MAY BE TRUNCATED"
+              MOVE SPACES TO report-record
+              STRING "*** NO TRAILER RECORD FOUND - BUNDLE FILE MAY "
+                     "BE TRUNCATED"              DELIMITED BY SIZE
+                INTO report-record
+              END-STRING
+              WRITE report-record
+           END-IF.
+      *----------------------------------------------------------------
+      * A "Z" trailer carries what the records since the start of the
+      * file (or since the last "Z") should have added up to; a
+      * short or corrupted transfer will not match what we actually
+      * processed. Counts reset once checked, so a combined bundle
+      * built out of several single-member exports -- each with its
+      * own T...Z segment, concatenated one after another -- gets its
+      * own segment verified independently instead of being held to
+      * a grand total only the last segment's "Z" could ever satisfy.
+      *----------------------------------------------------------------
+       verify-trailer-counts.
+           SET trailer-seen TO TRUE.
+           IF expected-member-count OF z-record NOT =
+                 actual-member-count
+              OR expected-line-count OF z-record NOT =
+                 actual-line-count
+              SET any-command-failed TO TRUE
+              DISPLAY "UNBUNDLEL *** TRAILER COUNT MISMATCH - BUNDLE "
+                      "FILE MAY BE TRUNCATED OR CORRUPT"
+              MOVE SPACES TO report-record
+              STRING "*** TRAILER COUNT MISMATCH - BUNDLE FILE MAY "
+                     "BE TRUNCATED OR CORRUPT"   DELIMITED BY SIZE
+                INTO report-record
+              END-STRING
+              WRITE report-record
+           END-IF.
+           MOVE ZERO TO actual-member-count.
+           MOVE ZERO TO actual-line-count.
+      *----------------------------------------------------------------
+      * The vendor's header record carries the real date the bundle
+      * was packaged; remember it so WRITE-SOURCE can stamp every
+      * line with it instead of a fake "000000". Print the free-form
+      * text too, so the run leaves behind a readable manifest of
+      * what the vendor said the bundle contains.
+      *----------------------------------------------------------------
+       capture-bundle-date.
+           IF bundle-date OF t-record NOT = SPACES
+              MOVE bundle-date OF t-record TO bundle-date-save
+           END-IF.
+           DISPLAY "UNBUNDLEL MANIFEST: " free-form-text OF t-record.
+           MOVE SPACES TO report-record.
+           STRING "MANIFEST: "             DELIMITED BY SIZE
+                  free-form-text OF t-record DELIMITED BY SIZE
+             INTO report-record
            END-STRING.
-           CALL "UNBUNDLEZ" USING command-string.
+           WRITE report-record.
+      *----------------------------------------------------------------
+       new-member.
+           ADD 1 TO actual-member-count.
+           MOVE source-member OF m-record TO report-member-name-save.
+           MOVE source-type OF m-record   TO report-source-type-save.
+           SET report-member-not-compiled TO TRUE.
+           PERFORM check-member-existence.
+           IF member-already-exists
+              PERFORM clear-existing-member
+           ELSE
+              PERFORM add-new-member
+           END-IF.
 
            MOVE SPACES TO command-string.
            STRING "OVRDBF FILE(SOURCE) TOFILE(" DELIMITED BY SIZE
@@ -186,70 +384,354 @@
                   ")"                           DELIMITED BY SIZE
              INTO command-string
            END-STRING.
-           CALL "QCMDEXC" USING command-string
-                                command-string-length.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
 
            OPEN OUTPUT source-file.
            MOVE 0 TO sequence-number.
+      *----------------------------------------------------------------
+      * Re-running a bundle must not blow up on members that already
+      * landed on a prior, partial run, so we check for the member
+      * before we ever try to add it.
+      *----------------------------------------------------------------
+       check-member-existence.
+           MOVE source-member OF m-record TO existence-check-member.
+           PERFORM check-named-member-existence.
+      *----------------------------------------------------------------
+      * Common CHKOBJ existence test, shared by every place that
+      * needs to know up front whether a given member is already on
+      * the file -- CHECK-MEMBER-EXISTENCE for an add, and
+      * DELETE-MEMBER/RENAME-MEMBER below for the same reason.
+      *----------------------------------------------------------------
+       check-named-member-existence.
+           SET member-does-not-exist TO TRUE.
+           MOVE SPACES TO command-string.
+           STRING "CHKOBJ OBJ("             DELIMITED BY SIZE
+                  source-file-library       DELIMITED BY SPACE
+                  "/"                       DELIMITED BY SIZE
+                  source-file-name          DELIMITED BY SPACE
+                  ") OBJTYPE(*FILE) MBR("   DELIMITED BY SIZE
+                  existence-check-member    DELIMITED BY SPACE
+                  ")"                       DELIMITED BY SIZE
+             INTO command-string
+           END-STRING.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           IF command-return-code = ZERO
+              SET member-already-exists TO TRUE
+           END-IF.
+      *----------------------------------------------------------------
+       clear-existing-member.
+           MOVE SPACES TO command-string.
+           STRING "CLRPFM FILE("            DELIMITED BY SIZE
+                  source-file-library       DELIMITED BY SPACE
+                  "/"                       DELIMITED BY SIZE
+                  source-file-name          DELIMITED BY SPACE
+                  ") MBR("                  DELIMITED BY SIZE
+                  source-member OF m-record DELIMITED BY SPACE
+                  ")"                       DELIMITED BY SIZE
+             INTO command-string
+           END-STRING.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
+      *----------------------------------------------------------------
+       add-new-member.
+           MOVE SPACES TO command-string.
+           STRING "ADDPFM FILE("            DELIMITED BY SIZE
+                  source-file-library       DELIMITED BY SPACE
+                  "/"                       DELIMITED BY SIZE
+                  source-file-name          DELIMITED BY SPACE
+                  ") MBR("                  DELIMITED BY SIZE
+                  source-member OF m-record DELIMITED BY SPACE
+                  ") SRCTYPE("              DELIMITED BY SIZE
+                  source-type OF m-record   DELIMITED BY SPACE
+                  ") TEXT("                 DELIMITED BY SIZE
+                  source-text OF m-record   DELIMITED BY SIZE
+                  ")"                       DELIMITED BY SIZE
+             INTO command-string
+           END-STRING.
+           CALL "UNBUNDLEZ" USING command-string
+              RETURNING command-return-code
+           END-CALL.
+           PERFORM log-command-result.
       *----------------------------------------------------------------
        write-source.
            ADD 1 TO sequence-number.
+           ADD 1 TO actual-line-count.
            MOVE CORRESPONDING w-record TO source-structure.
            MOVE sequence-number TO source-sequence.
-           MOVE "000000"        TO source-date.
+           MOVE bundle-date-save TO source-date.
            WRITE source-file-record
               FROM source-structure
            END-WRITE.
       *----------------------------------------------------------------
        compile-source.
-           MOVE compile-command TO portion-1-of-command.
-
-           READ bundle-file
-              INTO bundle-structure
-           END-READ.
-           MOVE compile-command TO portion-2-of-command.
-
-           READ bundle-file
-              INTO bundle-structure
-           END-READ.
-           MOVE compile-command TO portion-3-of-command.
+           SET report-member-compiled TO TRUE.
+           SET compile-command-fits TO TRUE.
+           MOVE continuation-count OF c-record TO
+              compile-continuation-count.
+           MOVE SPACES TO command-string.
+           MOVE 1 TO command-build-pointer.
+           STRING compile-command DELIMITED BY SIZE
+             INTO command-string
+             WITH POINTER command-build-pointer
+             ON OVERFLOW
+                SET any-command-failed TO TRUE
+                SET compile-command-overflowed TO TRUE
+                DISPLAY "UNBUNDLEL *** COMPILE COMMAND TOO LONG FOR "
+                        "COMMAND-STRING BUFFER"
+           END-STRING.
+           IF compile-continuation-count > ZERO
+              PERFORM append-continuation-portion
+                 compile-continuation-count TIMES
+           END-IF.
 
-           READ bundle-file
-              INTO bundle-structure
-           END-READ.
-           MOVE compile-command TO portion-4-of-command.
+           IF compile-command-fits
+              INSPECT command-string REPLACING
+                 ALL "LLLLLLLLLL" BY right-adjusted-library-name
+                 ALL "FFFFFFFFFF" BY source-file-name
 
+              IF command-string (1:3) = "OVR" THEN
+                 CALL "CMDEXCM" USING command-string
+                                      command-string-length
+                                      command-return-code
+                 END-CALL
+              ELSE
+                 CALL "UNBUNDLEZ" USING command-string
+                    RETURNING command-return-code
+                 END-CALL
+              END-IF
+              PERFORM log-command-result
+           END-IF.
+      *----------------------------------------------------------------
+      * A compile command longer than one 80-byte slot arrives as
+      * however many "C" continuation records the header said to
+      * expect; each one just adds another 80 bytes to the command.
+      *----------------------------------------------------------------
+       append-continuation-portion.
            READ bundle-file
               INTO bundle-structure
+              AT END
+                 SET any-command-failed TO TRUE
+                 DISPLAY "UNBUNDLEL *** MISSING COMPILE CONTINUATION "
+                         "RECORD"
+                 SET exit-program TO TRUE
+              NOT AT END
+                 STRING compile-command DELIMITED BY SIZE
+                   INTO command-string
+                   WITH POINTER command-build-pointer
+                   ON OVERFLOW
+                      SET any-command-failed TO TRUE
+                      SET compile-command-overflowed TO TRUE
+                      DISPLAY "UNBUNDLEL *** COMPILE COMMAND TOO LONG "
+                              "FOR COMMAND-STRING BUFFER"
+                 END-STRING
            END-READ.
-           MOVE compile-command TO portion-5-of-command.
-
+      *----------------------------------------------------------------
+       end-of-member.
+           CLOSE source-file.
+           MOVE "DLTOVR FILE(SOURCE)" TO command-string.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
+           PERFORM write-report-detail-line.
+           MOVE source-member OF e-record TO last-processed-member.
+           PERFORM checkpoint-restart-point.
+      *----------------------------------------------------------------
+      * Checkpoint the member (or delete/rename) that just finished
+      * so a rerun of this bundle after an abend can restart right
+      * after it instead of redoing the whole distribution.
+      *----------------------------------------------------------------
+       checkpoint-restart-point.
+           OPEN OUTPUT restart-file.
+           MOVE last-processed-member TO restart-record.
+           WRITE restart-record.
+           CLOSE restart-file.
+      *----------------------------------------------------------------
+      * Patch-style distributions can retire a member outright
+      * instead of shipping new source for it. A rerun after an
+      * abend must not fail just because a prior, partial run
+      * already removed it, so we check for the member the same way
+      * NEW-MEMBER checks before an ADDPFM.
+      *----------------------------------------------------------------
+       delete-member.
+           ADD 1 TO actual-member-count.
+           MOVE source-member OF d-record TO existence-check-member.
+           PERFORM check-named-member-existence.
+           IF member-does-not-exist
+              PERFORM log-member-already-removed
+           ELSE
+              PERFORM remove-member
+           END-IF.
+           MOVE source-member OF d-record TO last-processed-member.
+           PERFORM checkpoint-restart-point.
+      *----------------------------------------------------------------
+       remove-member.
            MOVE SPACES TO command-string.
-           STRING portion-1-of-command DELIMITED BY SIZE
-                  portion-2-of-command DELIMITED BY SIZE
-                  portion-3-of-command DELIMITED BY SIZE
-                  portion-4-of-command DELIMITED BY SIZE
-                  portion-5-of-command DELIMITED BY SIZE
+           STRING "RMVM FILE("              DELIMITED BY SIZE
+                  source-file-library       DELIMITED BY SPACE
+                  "/"                       DELIMITED BY SIZE
+                  source-file-name          DELIMITED BY SPACE
+                  ") MBR("                  DELIMITED BY SIZE
+                  source-member OF d-record DELIMITED BY SPACE
+                  ")"                       DELIMITED BY SIZE
              INTO command-string
            END-STRING.
-
-           INSPECT command-string REPLACING
-              ALL "LLLLLLLLLL" BY right-adjusted-library-name
-              ALL "FFFFFFFFFF" BY source-file-name.
-
-           IF command-string (1:3) = "OVR" THEN
-              CALL "QCMDEXC" USING command-string
-                                   command-string-length
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
+      *----------------------------------------------------------------
+       log-member-already-removed.
+           DISPLAY "UNBUNDLEL *** MEMBER " source-member OF d-record
+                   " ALREADY REMOVED - SKIPPING RMVM".
+           MOVE SPACES TO report-record.
+           STRING "*** MEMBER ALREADY REMOVED - SKIPPING RMVM"
+              DELIMITED BY SIZE
+             INTO report-record
+           END-STRING.
+           WRITE report-record.
+      *----------------------------------------------------------------
+      * Same idempotency concern as DELETE-MEMBER: if the prior run
+      * already renamed this member, the old name is gone and an
+      * RNMM against it would fail the rerun even though the rename
+      * already took effect. A member found sitting under its new
+      * name already is the signature of that, not a real failure.
+      *----------------------------------------------------------------
+       rename-member.
+           ADD 1 TO actual-member-count.
+           MOVE source-member OF r-record TO existence-check-member.
+           PERFORM check-named-member-existence.
+           IF member-already-exists
+              PERFORM rename-member-command
            ELSE
-              CALL "UNBUNDLEZ" USING command-string
+              MOVE new-source-member OF r-record
+                 TO existence-check-member
+              PERFORM check-named-member-existence
+              IF member-already-exists
+                 PERFORM log-member-already-renamed
+              ELSE
+                 PERFORM rename-member-command
+              END-IF
            END-IF.
+           MOVE new-source-member OF r-record TO last-processed-member.
+           PERFORM checkpoint-restart-point.
       *----------------------------------------------------------------
-       end-of-member.
-           CLOSE source-file.
-           MOVE "DLTOVR FILE(SOURCE)" TO command-string.
-           CALL "QCMDEXC" USING command-string
-                                command-string-length.
+       rename-member-command.
+           MOVE SPACES TO command-string.
+           STRING "RNMM FILE("              DELIMITED BY SIZE
+                  source-file-library       DELIMITED BY SPACE
+                  "/"                       DELIMITED BY SIZE
+                  source-file-name          DELIMITED BY SPACE
+                  ") MBR("                  DELIMITED BY SIZE
+                  source-member OF r-record DELIMITED BY SPACE
+                  ") NEWMBR("                DELIMITED BY SIZE
+                  new-source-member OF r-record DELIMITED BY SPACE
+                  ")"                       DELIMITED BY SIZE
+             INTO command-string
+           END-STRING.
+           CALL "CMDEXCM" USING command-string
+                                command-string-length
+                                command-return-code
+           END-CALL.
+           PERFORM log-command-result.
+      *----------------------------------------------------------------
+       log-member-already-renamed.
+           DISPLAY "UNBUNDLEL *** MEMBER " source-member OF r-record
+                   " ALREADY RENAMED TO "
+                   new-source-member OF r-record
+                   " - SKIPPING RNMM".
+           MOVE SPACES TO report-record.
+           STRING "*** MEMBER ALREADY RENAMED - SKIPPING RNMM"
+              DELIMITED BY SIZE
+             INTO report-record
+           END-STRING.
+           WRITE report-record.
+      *----------------------------------------------------------------
+       write-report-detail-line.
+           ADD 1 TO report-member-total.
+           ADD sequence-number TO report-line-total.
+           IF report-member-compiled
+              ADD 1 TO report-compiled-total
+           END-IF.
+           MOVE sequence-number TO sequence-number-edit.
+           MOVE SPACES TO report-line-work.
+           MOVE report-member-name-save
+              TO report-line-work (1:10).
+           MOVE report-source-type-save
+              TO report-line-work (12:10).
+           MOVE sequence-number-edit
+              TO report-line-work (23:6).
+           IF report-member-compiled
+              MOVE "YES" TO report-line-work (30:3)
+           ELSE
+              MOVE "NO"  TO report-line-work (30:2)
+           END-IF.
+           MOVE report-line-work TO report-record.
+           WRITE report-record.
+      *----------------------------------------------------------------
+       log-command-result.
+           IF command-return-code NOT = ZERO
+              SET any-command-failed TO TRUE
+              DISPLAY "UNBUNDLEL *** COMMAND FAILED, RC="
+                      command-return-code " CMD=" command-string
+              MOVE command-return-code TO command-return-code-edit
+              MOVE SPACES TO report-record
+              STRING "*** COMMAND FAILED, RC=" DELIMITED BY SIZE
+                     command-return-code-edit   DELIMITED BY SIZE
+                     " "                        DELIMITED BY SIZE
+                     command-string (1:80)      DELIMITED BY SIZE
+                INTO report-record
+              END-STRING
+              WRITE report-record
+           END-IF.
       *----------------------------------------------------------------
        terminate-program.
+           PERFORM write-report-summary.
            CLOSE bundle-file.
+           CLOSE report-file.
+           IF any-command-failed
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+      *----------------------------------------------------------------
+       write-report-summary.
+           MOVE SPACES TO report-record.
+           WRITE report-record.
+           MOVE SPACES TO report-record.
+           MOVE report-member-total TO sequence-number-edit.
+           STRING "TOTAL MEMBERS UNBUNDLED . . : "
+                  DELIMITED BY SIZE
+                  sequence-number-edit
+                  DELIMITED BY SIZE
+             INTO report-record
+           END-STRING.
+           WRITE report-record.
+           MOVE SPACES TO report-record.
+           MOVE report-compiled-total TO sequence-number-edit.
+           STRING "MEMBERS COMPILED . . . . . . : "
+                  DELIMITED BY SIZE
+                  sequence-number-edit
+                  DELIMITED BY SIZE
+             INTO report-record
+           END-STRING.
+           WRITE report-record.
+           MOVE SPACES TO report-record.
+           STRING "TOTAL SOURCE LINES WRITTEN . : "
+                  DELIMITED BY SIZE
+                  report-line-total
+                  DELIMITED BY SIZE
+             INTO report-record
+           END-STRING.
+           WRITE report-record.
 
\ No newline at end of file
